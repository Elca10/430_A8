@@ -1,458 +1,1897 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        
-        01 exprc-storage pic x(1000).
-
-      *>redefine reuses same memory
-      *>that's a problem. It means if we store a strc and then a lambc,
-      *>they occupy the same space and gets overwritten...
-        01 exprc redefines exprc-storage.
-            05 exprc-element occurs 100 times.
-                10 exprc-tag pic a.
-        
-        01 numc redefines exprc-storage.
-            05 numc-element occurs 100 times.
-                10 exprc-tag pic a.
-                10 numc-val pic 9.
-        01 idc redefines exprc-storage.
-            05 idc-element occurs 100 times.
-                10 exprc-tag pic a.
-                10 idc-val pic x.
-        01 lamc redefines exprc-storage.
-            05 lamc-element occurs 100 times.
-                10 exprc-tag pic a.
-                10 lamc-param-counts pic 9.
-                10 lamc-param-vals occurs 2 times.
-                    15 lamc-param-val pic x.
-                10 lamc-body pic 99.
-        01 appc redefines exprc-storage.
-            05 appc-element occurs 100 times.
-                10 exprc-tag pic a.
-                10 appc-arg-counts pic 9.
-                10 appc-arg-vals occurs 2 times.
-                    15 appc-arg-val pic 99.
-                10 appc-body pic 99.
-                
-
-      *> Start at slot 11 since 1-10 will contain top-env bindings
-        01 val-idx pic 999 value 11.
-        01 val-storage pic x(1000).
-        
-        01 val redefines val-storage.
-            05 val-element occurs 100 times.
-                10 val-tag pic a.
-        
-        01 numv redefines val-storage.
-            05 numv-element occurs 100 times.
-                10 val-tag pic a.
-                10 numv-val pic 9.
-      *> x means char, x(n) means string, we want operators to be more
-      *>than 1 char long
-        01 primv redefines val-storage.
-            05 primv-element occurs 100 times.
-                10 val-tag pic a.
-                10 primv-val pic x(10).
-      *> x means char, x(n) means string, we want parameters to be more
-      *>than 1 char long
-        01 clov redefines val-storage.
-            05 clov-element occurs 100 times.
-                10 val-tag pic a.
-                10 clov-param-counts pic 9.
-                10 clov-param-vals occurs 2 times.
-                    15 clov-param-val pic x(10).
-                10 clov-body pic 99.
-
-        01 boolv redefines val-storage.
-            05 boolv-element occurs 100 times.
-                10 val-tag pic a.
-                10 boolv-val pic x(10).
-           
-        01 bds-table.
-            05 bds occurs 100 times indexed by my-index.
-                10 bds-var pic x(10).
-                10 bds-val pic 99.
-                
-    
-        01 arg pic 99.
-        01 ret pic 99.
-
-
-        *> Variables for testing
-        01 TEST-NAME        PIC X(40).
-        01 TEST-COUNT       PIC 99 VALUE 0.
-        01 TEST-FAIL-COUNT  PIC 99 VALUE 0.
-
-
-        PROCEDURE DIVISION RECURSIVE.
-        
-        main.
-      *>set up top-env
-            move 'p' to val-tag of val (1).
-
-            move '+' to primv-val (1).
-            move '+' to bds-var (1).
-
-           move 'p' to val-tag of val (2).
-           move '-' to primv-val (2).
-           move '-' to bds-var (2).
-
-           move 'p' to val-tag of val (3).
-           move '*' to primv-val (3).
-           move '*' to bds-var (3).
-
-           move 'p' to val-tag of val (4).
-           move '/' to primv-val (4).
-           move '/' to bds-var (4).
-
-           move 'p' to val-tag of val (5).
-           move '<=' to primv-val (5).
-           move '<=' to bds-var (5).
-
-           move 'b' to val-tag of val (6).
-           move "true" to boolv-val (6).
-           move "true" to bds-var (6).
-
-           move 'b' to val-tag of val (7).
-           move "false" to boolv-val (7).
-           move "false" to bds-var (7).
-
-           move 'p' to val-tag of val (8).
-           move "strlen" to primv-val (8).
-           move "strlen" to bds-var (8).
-
-           move 'p' to val-tag of val (9).
-           move "equal?" to primv-val (9).
-           move "equal?" to bds-var (9).
-
-           move 'p' to val-tag of val (10).
-           move "error" to primv-val (10)
-           move "error" to bds-var (10)
-
-            
-           *> Run tests for interp
-           PERFORM TEST-NUMC-1
-           PERFORM TEST-NUMC-7
-           PERFORM TEST-IDC-PLUS
-           PERFORM TEST-IDC-MINUS
-           PERFORM TEST-IDC-MULTIPLY
-           PERFORM TEST-IDC-DIVIDE
-
-           *> Print summary
-           DISPLAY "Total tests: " TEST-COUNT
-           DISPLAY "Failed tests: " TEST-FAIL-COUNT
-
-            
-        STOP RUN.
-
-        env-extend-many.
-           if params-list = 0
-               move env-ptr to new-env
-               exit paragraph
-           end-if
-
-           move param-list-head(params-list) to this-param
-           move argvals-head(args-list)      to this-val
-     
-           add 1 to env-size
-           move env-size to next-slot
-           move this-param to bds-var(next-slot)
-           move this-val   to bds-val(next-slot)
-     
-           move param-list-tail(params-list) to params-list
-           move argvals-tail(args-list)      to args-list
-     
-           move env-ptr to saved-env-ptr
-           move next-slot to env-ptr
-     
-           perform env-extend-many
-     
-           move env-ptr to new-env
-           move saved-env-ptr to env-ptr
-           exit paragraph.
-       
-
-        interp.
-            evaluate exprc-tag of exprc (arg)
-                when "n"
-                    perform interp-numc
-                when "i"
-                    perform interp-idc
-                when "f"
-                    perform interp-ifc
-                when "s"
-                    perform interp-strc
-                when "l"
-                    perform interp-lambc
-                when "a"
-                    perform interp-appc
-                when other
-                    display "SHEQ: interp: unknown exprc tag"
-                    move 0 to ret
-            end-evaluate.
-            exit paragraph.
-        
-        interp-numc.
-            move 'n' to val-tag of val (val-idx).
-            move numc-val (arg) to numv-val (val-idx).
-            move val-idx to ret.
-            add 1 to val-idx.
-            exit paragraph.
-        
-        interp-idc.
-            set my-index to 1.
-            search bds
-                when bds-var (my-index) = idc-val (arg)
-                    move 'p' to val-tag of val (val-idx)
-                    move idc-val (arg) to primv-val (val-idx)
-                    move val-idx to ret
-                    add 1 to val-idx
-            end-search.
-            exit paragraph.
-
-
-        interp-ifc.
-           move ifc-test(arg) to arg
-           perform interp
-           move ret to test-ret
-
-           evaluate val-tag(test-ret)
-               when 'b'
-                    if boolv-val(test-ret) = "true"
-                        move ifc-then(arg) to arg
-                        perform interp
-                    else
-                        move ifc-else(arg) to arg
-                        perform interp
-                    end-if
-               when other
-                    display "SHEQ: interp-ifc: test is not a boolean"
-                    move 0 to ret
-           end-evaluate
-           exit paragraph.
-
-
-        interp-strc.
-            move 's' to val-tag (val-idx)
-            move strc-val (arg) to strv-val (val-idx)
-            move val-idx to ret
-            add 1 to val-idx
-            EXIT PARAGRAPH.
-
-        interp-lambc.
-            move 'c' to val-tag(val-idx)
-            move lambc-ids(arg) to clov-ids(val-idx)
-            move lambc-body(arg) to clov-body(val-idx)
-            move env-ptr to clov-env(val-idx)
-            move val-idx to ret
-            add 1 to val-idx
-            exit paragraph.
-
-        interp-appc.
-      *> Evaluate the function expression
-           move appc-fexpr(arg) to arg
-           perform interp
-           move ret to f-ret
-
-      *> Evaluate all arguments
-           move appc-args(arg) to arg-list
-           perform interp-args
-           move args-ret to arg-vals
-
-      *> Now dispatch based on function type
-           evaluate val-tag(f-ret)
-               when 'p'
-      *> primitive operation
-                    move primv-val(f-ret) to op
-                    perform eval-prim
-      *> eval-prim sets ret
-
-               when 'c'
-      *> closure call
-                    move clov-body(f-ret) to arg
-                    perform env-extend-many
-                    perform interp
-
-               when other
-                    display "SHEQ: interp-appc: application of non-closure"
-                    move 0 to ret
-
-            end-evaluate
-            exit paragraph.
-
-
-
-
-      *> Test helpers
-        TEST-PASS.
-            ADD 1 TO TEST-COUNT
-            DISPLAY "PASS: " TEST-NAME
-            EXIT PARAGRAPH.
-
-        TEST-FAIL.
-            ADD 1 TO TEST-COUNT
-            ADD 1 TO TEST-FAIL-COUNT
-            DISPLAY "FAIL: " TEST-NAME
-            EXIT PARAGRAPH.
-
-
-        *> Test definitions
-
-        *> Parse NumC
-        TEST-NUMC-1.
-            MOVE "NumC 1 -> NumV 1" TO TEST-NAME
-
-            *> Build AST at slot 1: {NumC 1}
-            MOVE "n" TO exprc-tag OF exprc (1)
-            MOVE 1   TO numc-val (1)
-
-            *> Call interp on expr index 1
-            MOVE 1 TO arg
-            PERFORM interp
-
-            *> Check result: NumV 1
-            IF val-tag OF val (ret) = "n"
-                AND numv-val (ret) = 1
-                    PERFORM TEST-PASS
-            ELSE
-                PERFORM TEST-FAIL
-            END-IF
-
-            EXIT PARAGRAPH.
-
-
-        TEST-NUMC-7.
-            MOVE "NumC 7 -> NumV 7" TO TEST-NAME
-
-            *> Build AST at slot 2: {NumC 7}
-            MOVE "n" TO exprc-tag OF exprc (2)
-            MOVE 7   TO numc-val (2)
-
-            MOVE 2 TO arg
-            PERFORM interp
-
-            *> Check result: NumV 7
-            IF val-tag OF val (ret) = "n"
-                AND numv-val (ret) = 7
-                    PERFORM TEST-PASS
-            ELSE
-                PERFORM TEST-FAIL
-            END-IF
-
-            EXIT PARAGRAPH.
-
-
-
-        *> Parse IdC
-        TEST-IDC-PLUS.
-            MOVE "IdC + -> PrimV +" TO TEST-NAME
-
-            *> Build AST at slot 3: {IdC "+"}
-            MOVE "i"  TO exprc-tag OF exprc (3)
-            MOVE "+"  TO idc-val (3)
-
-            MOVE 3 TO arg
-            PERFORM interp
-
-            *> Expect: PrimV "+"
-            IF val-tag OF val (ret) = "p"
-                AND primv-val (ret) = "+"
-                    PERFORM TEST-PASS
-            ELSE
-                PERFORM TEST-FAIL
-            END-IF
-
-            EXIT PARAGRAPH.
-        
-
-        TEST-IDC-MINUS.
-            MOVE "IdC - -> PrimV -" TO TEST-NAME
-
-            *> Build AST at slot 4: {IdC "-"}
-            MOVE "i"  TO exprc-tag OF exprc (4)
-            MOVE "-"  TO idc-val (4)
-
-            MOVE 4 TO arg
-            PERFORM interp
-
-            *> Expect: PrimV "-"
-            IF val-tag OF val (ret) = "p"
-                AND primv-val (ret) = "-"
-                    PERFORM TEST-PASS
-            ELSE
-                PERFORM TEST-FAIL
-            END-IF
-
-            EXIT PARAGRAPH.
-
-
-        TEST-IDC-MULTIPLY.
-            MOVE "IdC * -> PrimV *" TO TEST-NAME
-
-            *> Build AST at slot 5: {IdC "*"}
-            MOVE "i"  TO exprc-tag OF exprc (5)
-            MOVE "*"  TO idc-val (5)
-
-            MOVE 5 TO arg
-            PERFORM interp
-
-            *> Expect: PrimV "*"
-            IF val-tag OF val (ret) = "p"
-                AND primv-val (ret) = "*"
-                    PERFORM TEST-PASS
-            ELSE
-                PERFORM TEST-FAIL
-            END-IF
-
-            EXIT PARAGRAPH.
-
-
-        TEST-IDC-DIVIDE.
-            MOVE "IdC / -> PrimV /" TO TEST-NAME
-
-            *> Build AST at slot 6: {IdC "/"}
-            MOVE "i"  TO exprc-tag OF exprc (6)
-            MOVE "/"  TO idc-val (6)
-
-            MOVE 6 TO arg
-            PERFORM interp
-
-            *> Expect: PrimV "/"
-            IF val-tag OF val (ret) = "p"
-                AND primv-val (ret) = "/"
-                    PERFORM TEST-PASS
-            ELSE
-                PERFORM TEST-FAIL
-            END-IF
-
-            EXIT PARAGRAPH.
-
-
-
-
-
-        *> TODO: Once interp-idc is updated to use BoolV for 'true'/'false'
-        *> from bds-val, add test to expect val-tag = 'b' and boolv-val.
-
-
-        *> TODO: Add test for unknown identifier once error prim is implemented
-
-
-
-
-
-
-
-
-
-        
-
-            
-            
-        
-        
-       
-       
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN IS RECURSIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select rule-in-file assign to "RULEIN"
+               organization is line sequential.
+           select rule-script-file assign to "RULESCRIPT"
+               organization is line sequential.
+           select result-out-file assign to "RESULTOUT"
+               organization is line sequential.
+           select bds-audit-file assign to "BDSAUDIT"
+               organization is line sequential.
+           select trace-log-file assign to "TRACELOG"
+               organization is line sequential.
+      *> file status lets process-rule-batch tell an absent checkpoint
+      *>(a fresh run) apart from a present one (a restart) instead of
+      *>the hard abort a missing mandatory input file gets elsewhere in
+      *>this program.
+           select checkpoint-file assign to "CHECKPOINT"
+               organization is line sequential
+               file status is ckpt-file-status.
+           select val-dump-file assign to "VALDUMP"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> One rule-in-record per AST node. A rule script is loaded a
+      *>node at a time, slot by slot, so later nodes (IfC/LambC/AppC)
+      *>can point back at nodes defined earlier in the same file.
+        FD rule-in-file.
+        01 rule-in-record.
+            05 rin-seq          pic 9(4).
+            05 rin-tag          pic x.
+            05 rin-num-val      pic 9.
+            05 rin-id-val       pic x(10).
+            05 rin-str-val      pic x(10).
+            05 rin-test-ptr     pic 9(4).
+            05 rin-then-ptr     pic 9(4).
+            05 rin-else-ptr     pic 9(4).
+            05 rin-param-count  pic 9.
+            05 rin-param-vals   occurs 10 times pic x(10).
+            05 rin-body-ptr     pic 9(4).
+            05 rin-fexpr-ptr    pic 9(4).
+            05 rin-arg-count    pic 9.
+            05 rin-arg-vals     occurs 10 times pic 9(4).
+
+      *> One plain-text expression per record, e.g.
+      *>"(if (<= x 5) (* x 2) (error "too big"))" - parsed into exprc
+      *>slots by parse-expr instead of being hand-assembled node by
+      *>node the way rule-in-file's records are.
+        FD rule-script-file.
+        01 rule-script-record pic x(200).
+
+        FD result-out-file.
+        01 result-out-record.
+            05 rout-seq         pic z(3)9.
+            05 filler           pic x value space.
+            05 rout-val-tag     pic x.
+            05 filler           pic x value space.
+            05 rout-val-text    pic x(10).
+
+      *> One line per occupied bds-table slot, written once at end of
+      *>run by dump-bds-table so a run's binding history survives past
+      *>the process that made it.
+        FD bds-audit-file.
+        01 bds-audit-record.
+            05 baud-index       pic z(3)9.
+            05 filler           pic x value space.
+            05 baud-var         pic x(10).
+            05 filler           pic x value space.
+            05 baud-val         pic z(3)9.
+            05 filler           pic x value space.
+            05 baud-chain       pic z(3)9.
+
+      *> One line per interp call, written by interp itself as each
+      *>call returns - lets a bad AppC/IfC chain in a batch run be
+      *>reconstructed after the fact from depth/arg/ret alone instead
+      *>of re-run under a debugger.
+        FD trace-log-file.
+        01 trace-log-record.
+            05 trc-depth        pic z9.
+            05 filler           pic x value space.
+            05 trc-arg          pic z(3)9.
+            05 filler           pic x value space.
+            05 trc-exprc-tag    pic x.
+            05 filler           pic x value space.
+            05 trc-ret          pic z(3)9.
+            05 filler           pic x value space.
+            05 trc-val-tag      pic x.
+
+      *> Written every ckpt-interval records so a large batch that
+      *>abends partway through (table exhaustion, a primitive error)
+      *>can be resumed instead of reprocessed from scratch - see
+      *>restore-checkpoint/write-checkpoint.
+        FD checkpoint-file.
+        01 checkpoint-record.
+            05 ckpt-val-idx     pic 9(4).
+            05 ckpt-env-size    pic 9(4).
+            05 ckpt-last-seq    pic 9(4).
+            05 ckpt-script-line pic 9(4).
+
+      *> Every val-table slot ever claimed (1 through val-idx-1),
+      *>written once at end of run by dump-val-table - once val-idx
+      *>moves past a slot its REDEFINES siblings (numv/strv/primv/clov/
+      *>boolv) can be overwritten by a later MOVE into the same bytes,
+      *>so this is the only record of a slot's content left once the
+      *>run that computed it is gone.
+        FD val-dump-file.
+        01 val-dump-record.
+            05 vdmp-index       pic z(3)9.
+            05 filler           pic x value space.
+            05 vdmp-val-tag     pic x.
+            05 filler           pic x value space.
+            05 vdmp-val-text    pic x(10).
+
+       WORKING-STORAGE SECTION.
+
+      *> exprc-table-max/val-table-max are the single source of truth
+      *>for how many AST nodes / values a run can hold; the OCCURS
+      *>clauses below and the bounds checks in interp both have to
+      *>agree with these, since COBOL OCCURS needs a literal rather
+      *>than a data-name.
+        01 exprc-table-max pic 9(4) value 2000.
+        01 val-table-max pic 9(4) value 2000.
+        01 bds-table-max pic 9(4) value 2000.
+
+      *> sized to the largest exprc REDEFINES sibling (lamc-element,
+      *>1 + 1 + 10*10 + 4 = 106 bytes) times exprc-table-max, so no
+      *>sibling's elements run past the end of the shared storage and
+      *>spill into the next slot.
+        01 exprc-storage pic x(212000).
+
+      *>redefine reuses same memory
+      *>that's a problem. It means if we store a strc and then a lambc,
+      *>they occupy the same space and gets overwritten...
+      *>each sibling below is padded with filler out to 106 bytes (the
+      *>width of the widest sibling, lamc-element) so that slot i means
+      *>the same physical byte offset no matter which view addresses
+      *>it - otherwise a write through a narrow view (e.g. exprc-tag
+      *>of exprc(6)) lands at a different offset than slot 6 in a wider
+      *>view and corrupts the middle of that slot's data.
+        01 exprc redefines exprc-storage.
+            05 exprc-element occurs 2000 times.
+                10 exprc-tag pic a.
+                10 filler pic x(105).
+
+        01 numc redefines exprc-storage.
+            05 numc-element occurs 2000 times.
+                10 exprc-tag pic a.
+                10 numc-val pic 9.
+                10 filler pic x(104).
+        01 idc redefines exprc-storage.
+            05 idc-element occurs 2000 times.
+                10 exprc-tag pic a.
+                10 idc-val pic x(10).
+                10 filler pic x(95).
+        01 ifc redefines exprc-storage.
+            05 ifc-element occurs 2000 times.
+                10 exprc-tag pic a.
+                10 ifc-test pic 9(4).
+                10 ifc-then pic 9(4).
+                10 ifc-else pic 9(4).
+                10 filler pic x(93).
+      *> widened to hold real text (customer codes, status strings),
+      *>not just one character - 10 to match rin-str-val/primv-val/
+      *>bds-var's own established string width in this program.
+        01 strc redefines exprc-storage.
+            05 strc-element occurs 2000 times.
+                10 exprc-tag pic a.
+                10 strc-val pic x(10).
+                10 filler pic x(95).
+      *> params widened to 10 so a closure can take more than the
+      *>original two - lamc-param-counts stays a single-digit PIC 9, so
+      *>a closure's usable parameter count still tops out at 9.
+        01 lamc redefines exprc-storage.
+            05 lamc-element occurs 2000 times.
+                10 exprc-tag pic a.
+                10 lamc-param-counts pic 9.
+                10 lamc-param-vals occurs 10 times.
+                    15 lamc-param-val pic x(10).
+                10 lamc-body pic 9(4).
+        01 appc redefines exprc-storage.
+            05 appc-element occurs 2000 times.
+                10 exprc-tag pic a.
+                10 appc-fexpr pic 9(4).
+                10 appc-arg-counts pic 9.
+                10 appc-arg-vals occurs 10 times.
+                    15 appc-arg-val pic 9(4).
+                10 filler pic x(60).
+
+
+      *> Start at slot 11 since 1-10 will contain top-env bindings
+        01 val-idx pic 9(4) value 11.
+      *> sized to the largest val REDEFINES sibling (clov-element,
+      *>1 + 1 + 10*10 + 4 + 4 = 110 bytes) times val-table-max, for the
+      *>same reason as exprc-storage above.
+        01 val-storage pic x(220000).
+
+      *>each sibling below is padded with filler out to 110 bytes (the
+      *>width of the widest sibling, clov-element) for the same reason
+      *>as the exprc-storage siblings above.
+        01 val redefines val-storage.
+            05 val-element occurs 2000 times.
+                10 val-tag pic a.
+                10 filler pic x(109).
+
+        01 numv redefines val-storage.
+            05 numv-element occurs 2000 times.
+                10 val-tag pic a.
+                10 numv-val pic 9.
+                10 filler pic x(108).
+      *> widened alongside strc-val above, same width as primv-val.
+        01 strv redefines val-storage.
+            05 strv-element occurs 2000 times.
+                10 val-tag pic a.
+                10 strv-val pic x(10).
+                10 filler pic x(99).
+      *> x means char, x(n) means string, we want operators to be more
+      *>than 1 char long
+        01 primv redefines val-storage.
+            05 primv-element occurs 2000 times.
+                10 val-tag pic a.
+                10 primv-val pic x(10).
+                10 filler pic x(99).
+      *> x means char, x(n) means string, we want parameters to be more
+      *>than 1 char long; widened to 10 so a closure can carry more
+      *>than two bound params - clov-param-counts stays a single-digit
+      *>PIC 9.
+        01 clov redefines val-storage.
+            05 clov-element occurs 2000 times.
+                10 val-tag pic a.
+                10 clov-param-counts pic 9.
+                10 clov-param-vals occurs 10 times.
+                    15 clov-param-val pic x(10).
+                10 clov-body pic 9(4).
+                10 clov-env pic 9(4).
+
+        01 boolv redefines val-storage.
+            05 boolv-element occurs 2000 times.
+                10 val-tag pic a.
+                10 boolv-val pic x(10).
+                10 filler pic x(99).
+           
+      *> bds-parent records the env-ptr chain a slot was added onto -
+      *>the base scope's env-ptr for the first param/arg bound by a
+      *>given env-extend-many call, and the previous slot in that same
+      *>call for every param/arg after the first. Zero (its default)
+      *>means "no parent", which is what every top-env slot gets since
+      *>those are bound before env-ptr is ever nonzero - the same 0-as-
+      *>"nothing" sentinel interp already uses for ret.
+        01 bds-table.
+            05 bds occurs 2000 times indexed by my-index.
+                10 bds-var pic x(10).
+                10 bds-val pic 9(4).
+                10 bds-parent pic 9(4).
+
+
+        01 arg pic 9(4).
+        01 ret pic 9(4).
+        01 test-ret pic 9(4).
+        01 op pic x(10).
+        01 idx pic 99.
+
+      *> interp recurses through PERFORM, not CALL, so every recursive
+      *>evaluation shares the same WORKING-STORAGE as its caller. arg
+      *>(and anything a dispatch paragraph needs to survive a nested
+      *>"perform interp") has to be saved per recursion depth instead
+      *>of in a plain scalar, or a deeper call would clobber it before
+      *>the outer call is done with it. call-depth tracks how deep we
+      *>are; frame(call-depth) is that level's private scratch. Sized
+      *>to call-depth-max, checked by check-call-depth before it is
+      *>claimed, the same way val-idx/env-size are guarded against
+      *>exprc-table-max/bds-table-max - a deeply recursive closure over
+      *>a multi-thousand-record batch can nest well past a 2-digit
+      *>call-depth.
+        01 call-depth-max pic 9(4) value 2000.
+        01 call-depth pic 9(4) value 0.
+        01 frame-table.
+            05 frame occurs 2000 times.
+                10 fr-arg pic 9(4).
+                10 fr-f-ret pic 9(4).
+                10 fr-idx pic 99.
+                10 fr-call-args occurs 10 times pic 9(4).
+                10 fr-saved-env-ptr pic 9(4).
+
+      *> Environment bookkeeping. env-size is the high-water mark used
+      *>to allocate fresh bds slots; env-ptr is the top of the chain
+      *>that is currently in scope, so a returning call can restore it
+      *>and pop its bindings back out of view without erasing them.
+        01 env-ptr pic 9(4) value 0.
+        01 env-size pic 9(4) value 0.
+        01 new-env pic 9(4).
+        01 next-slot pic 9(4).
+        01 this-param pic x(10).
+        01 this-val pic 9(4).
+
+        01 id-found-sw pic x value 'N'.
+            88 id-found value 'Y'.
+
+      *> Scratch for eval-prim: prim-arg1/prim-arg2 are val-table slots
+      *>(already evaluated by interp-appc, via fr-call-args) rather than
+      *>raw values, so each primitive paragraph dereferences them through
+      *>numv-val/strv-val itself once it knows what type it expects.
+        01 prim-arg1 pic 9(4).
+        01 prim-arg2 pic 9(4).
+        01 prim-num-result pic 9.
+        01 prim-bool-result pic x(10).
+
+        01 prim-arity-sw pic x value 'Y'.
+            88 prim-arity-ok value 'Y'.
+
+      *> Backward scan position for eval-prim-strlen's trimmed-length
+      *>count over a StrV's trailing spaces.
+        01 str-len-pos pic 99.
+
+      *> Loop control for dump-bds-table's end-of-run audit report.
+        01 audit-idx pic 9(4).
+
+      *> Loop control for dump-val-table's end-of-run value report.
+        01 val-dump-idx pic 9(4).
+
+      *> Params/args for the closure call currently being bound. This
+      *>is filled in and fully drained by env-extend-many's own
+      *>self-recursion with no intervening interp call, so (unlike the
+      *>frame table above) plain scalars are safe here.
+      *>params-list/args-list count down as env-extend-many recurses;
+      *>call-param-count/call-arg-count hold the original totals so a
+      *>binding's position in call-params/call-args can be found.
+        01 params-list pic 9.
+        01 args-list pic 9.
+        01 call-param-count pic 9.
+        01 call-params occurs 10 times pic x(10).
+
+      *> Textual rule-script parser (parse-expr and friends). It walks
+      *>rule-script-record left to right with parse-pos, allocating a
+      *>fresh exprc slot per node via parse-alloc-slot. parse-expr
+      *>recurses through PERFORM the same way interp does, so it needs
+      *>the same depth-indexed-frame treatment: parse-depth tracks how
+      *>deep the paren nesting is, and parse-frame(parse-depth) is that
+      *>level's own scratch for pieces collected before its node can be
+      *>built (an if's test/then/else, a lambda's params and body, an
+      *>application's fexpr and args). parse-next-slot is handed out
+      *>top of exprc-table-max downward instead of bottom-up, so a
+      *>script file parsed in the same run as a hand-built rule-in-file
+      *>does not collide with that file's own rin-seq slot numbers as
+      *>long as the two ranges do not overlap. parse-depth is sized to
+      *>parse-depth-max and checked by check-parse-depth before it is
+      *>claimed, the same way call-depth is guarded against
+      *>call-depth-max - a rule-script-record nested deeply enough in
+      *>parens can otherwise run parse-frame past its OCCURS limit.
+        01 parse-text pic x(200).
+        01 parse-pos pic 9(4).
+        01 parse-next-slot pic 9(4).
+        01 parse-token pic x(10).
+        01 parse-tok-len pic 9(4).
+        01 parse-ret pic 9(4).
+
+        01 parse-depth-max pic 9(4) value 100.
+        01 parse-depth pic 9(4) value 0.
+        01 parse-frame-table.
+            05 parse-frame occurs 100 times.
+                10 pf-if-test pic 9(4).
+                10 pf-if-then pic 9(4).
+                10 pf-if-else pic 9(4).
+                10 pf-fexpr pic 9(4).
+                10 pf-arg-count pic 9.
+                10 pf-arg-slots occurs 10 times pic 9(4).
+                10 pf-param-count pic 9.
+                10 pf-param-names occurs 10 times pic x(10).
+                10 pf-body pic 9(4).
+
+        01 script-line-num pic 9(4).
+
+      *> Checkpoint/restart, shared by process-rule-batch and
+      *>process-script-batch. last-completed-seq is the highest rin-seq
+      *>actually interpreted so far and last-completed-script-line is
+      *>the highest rule-script-file line actually interpreted so far -
+      *>both 0 on a fresh run, restored from checkpoint-record on a
+      *>restart. A rule-in record at or below last-completed-seq still
+      *>has its exprc node rebuilt (a later record may point back at
+      *>one) but is not re-interpreted or re-written to result-out-file;
+      *>a script line at or below last-completed-script-line is neither
+      *>re-parsed nor re-interpreted, since a script line never points
+      *>back at an earlier one the way a rule-in record can. ckpt-since-
+      *>last counts records/lines interpreted since the last checkpoint
+      *>write (shared across both batches); a new checkpoint is written
+      *>once it reaches ckpt-interval.
+        01 ckpt-file-status pic xx.
+        01 ckpt-eof-sw pic x value 'N'.
+            88 ckpt-at-eof value 'Y'.
+        01 ckpt-interval pic 9(4) value 50.
+        01 ckpt-since-last pic 9(4) value 0.
+        01 last-completed-seq pic 9(4) value 0.
+        01 last-completed-script-line pic 9(4) value 0.
+        01 resuming-sw pic x value 'N'.
+            88 resuming-from-checkpoint value 'Y'.
+
+      *> On a restart, slots from 11 up to (but not including) the
+      *>restored val-idx/env-size were claimed by the prior process and
+      *>never written to checkpoint-record, so this process never
+      *>populates them itself - dump-val-table/dump-bds-table skip this
+      *>range rather than reading the raw, never-initialized storage
+      *>behind it. Zero means no gap (fresh run, or nothing claimed yet).
+        01 val-gap-start pic 9(4) value 0.
+        01 val-gap-end pic 9(4) value 0.
+        01 bds-gap-start pic 9(4) value 0.
+        01 bds-gap-end pic 9(4) value 0.
+
+
+        *> Variables for testing
+        01 TEST-NAME        PIC X(40).
+        01 TEST-COUNT       PIC 99 VALUE 0.
+        01 TEST-FAIL-COUNT  PIC 99 VALUE 0.
+
+
+        PROCEDURE DIVISION.
+        
+        main.
+      *> interp writes a trace record on every call, including the
+      *>ones the TEST-* paragraphs below drive directly, so the trace
+      *>file has to be open before the first one runs.
+            open output trace-log-file
+
+      *>set up top-env
+            move 'p' to val-tag of val (1).
+
+            move '+' to primv-val (1).
+            move '+' to bds-var (1).
+            move 1 to bds-val (1).
+           move 0 to bds-parent (1).
+
+           move 'p' to val-tag of val (2).
+           move '-' to primv-val (2).
+           move '-' to bds-var (2).
+           move 2 to bds-val (2).
+           move 1 to bds-parent (2).
+
+           move 'p' to val-tag of val (3).
+           move '*' to primv-val (3).
+           move '*' to bds-var (3).
+           move 3 to bds-val (3).
+           move 2 to bds-parent (3).
+
+           move 'p' to val-tag of val (4).
+           move '/' to primv-val (4).
+           move '/' to bds-var (4).
+           move 4 to bds-val (4).
+           move 3 to bds-parent (4).
+
+           move 'p' to val-tag of val (5).
+           move '<=' to primv-val (5).
+           move '<=' to bds-var (5).
+           move 5 to bds-val (5).
+           move 4 to bds-parent (5).
+
+           move 'b' to val-tag of val (6).
+           move "true" to boolv-val (6).
+           move "true" to bds-var (6).
+           move 6 to bds-val (6).
+           move 5 to bds-parent (6).
+
+           move 'b' to val-tag of val (7).
+           move "false" to boolv-val (7).
+           move "false" to bds-var (7).
+           move 7 to bds-val (7).
+           move 6 to bds-parent (7).
+
+           move 'p' to val-tag of val (8).
+           move "strlen" to primv-val (8).
+           move "strlen" to bds-var (8).
+           move 8 to bds-val (8).
+           move 7 to bds-parent (8).
+
+           move 'p' to val-tag of val (9).
+           move "equal?" to primv-val (9).
+           move "equal?" to bds-var (9).
+           move 9 to bds-val (9).
+           move 8 to bds-parent (9).
+
+           move 'p' to val-tag of val (10).
+           move "error" to primv-val (10)
+           move "error" to bds-var (10)
+           move 10 to bds-val (10).
+           move 9 to bds-parent (10)
+
+           move 10 to env-size
+           move 10 to env-ptr
+
+
+           *> Run tests for interp
+           PERFORM TEST-NUMC-1
+           PERFORM TEST-NUMC-7
+           PERFORM TEST-IDC-PLUS
+           PERFORM TEST-IDC-MINUS
+           PERFORM TEST-IDC-MULTIPLY
+           PERFORM TEST-IDC-DIVIDE
+
+           *> Print summary
+           DISPLAY "Total tests: " TEST-COUNT
+           DISPLAY "Failed tests: " TEST-FAIL-COUNT
+
+           perform process-rule-batch
+           perform process-script-batch
+           perform dump-bds-table
+           perform dump-val-table
+
+           close trace-log-file
+
+        STOP RUN.
+
+
+      *>==================================================================
+      *> Batch driver: reads rule-in-file one AST node per record,
+      *>populates the exprc table slot by slot, interprets each slot as
+      *>it is loaded, and writes a result line to result-out-file.
+      *>==================================================================
+        process-rule-batch.
+            perform restore-checkpoint
+
+            open input rule-in-file
+            if resuming-from-checkpoint
+                open extend result-out-file
+            else
+                open output result-out-file
+            end-if
+
+            read rule-in-file
+                at end
+                    move high-value to rin-seq
+            end-read
+
+            perform process-rule-record
+                until rin-seq = high-value
+
+            close rule-in-file
+            close result-out-file
+            exit paragraph.
+
+        process-rule-record.
+            perform build-exprc-from-record
+
+      *> a restart rebuilds every node above (a later record may point
+      *>back at an earlier one) but only interprets - and checkpoints -
+      *>the ones past where the last run left off.
+            if rin-seq > last-completed-seq
+                move rin-seq to arg
+                perform interp
+                perform write-result-record
+
+                move rin-seq to last-completed-seq
+                add 1 to ckpt-since-last
+                if ckpt-since-last >= ckpt-interval
+                    perform write-checkpoint
+                    move 0 to ckpt-since-last
+                end-if
+            end-if
+
+            read rule-in-file
+                at end
+                    move high-value to rin-seq
+            end-read
+            exit paragraph.
+
+      *> A checkpoint captures only three counters, not the tables
+      *>themselves - val-storage/bds-table are never written to disk,
+      *>so their *contents* for already-completed records are not
+      *>recoverable after a restart. This is harmless for the
+      *>interpretation itself: env-ptr always returns to the top-env
+      *>(10) between top-level records (see interp-appc's own
+      *>save/restore of env-ptr around a closure call), so no later
+      *>record's identifier lookup ever walks back into an earlier
+      *>record's closure-local bindings anyway. Restoring val-idx/
+      *>env-size only has to stop a resumed run from reusing slot
+      *>numbers a pre-restart run already handed out - the slots in
+      *>between are flagged as a gap (see val-gap-start/bds-gap-start
+      *>above) so the end-of-run dumps know not to read them back.
+        write-checkpoint.
+            open output checkpoint-file
+            move val-idx to ckpt-val-idx
+            move env-size to ckpt-env-size
+            move last-completed-seq to ckpt-last-seq
+            move last-completed-script-line to ckpt-script-line
+            write checkpoint-record
+            close checkpoint-file
+            exit paragraph.
+
+        restore-checkpoint.
+            move 'N' to resuming-sw
+            move 'N' to ckpt-eof-sw
+            move 0 to last-completed-seq
+            move 0 to last-completed-script-line
+
+            open input checkpoint-file
+            if ckpt-file-status = "00"
+                read checkpoint-file
+                    at end
+                        move 'Y' to ckpt-eof-sw
+                end-read
+
+                if not ckpt-at-eof
+                    if ckpt-val-idx > 11
+                        move 11 to val-gap-start
+                        compute val-gap-end = ckpt-val-idx - 1
+                    end-if
+                    if ckpt-env-size > 10
+                        move 11 to bds-gap-start
+                        move ckpt-env-size to bds-gap-end
+                    end-if
+                    move ckpt-val-idx to val-idx
+                    move ckpt-env-size to env-size
+                    move ckpt-last-seq to last-completed-seq
+                    move ckpt-script-line to last-completed-script-line
+                    move 'Y' to resuming-sw
+                    display "SHEQ: resuming batch from checkpoint "
+                        "after rule seq " last-completed-seq
+                        " / script line " last-completed-script-line
+                end-if
+                close checkpoint-file
+            end-if
+            exit paragraph.
+
+        build-exprc-from-record.
+      *> same reasoning as check-val-bounds, for the other table - a
+      *>rule file whose sequence numbers run past exprc-table-max
+      *>would otherwise silently corrupt whatever follows exprc-storage
+            if rin-seq > exprc-table-max
+                display "SHEQ: exprc table exhausted at slot "
+                    rin-seq
+                stop run
+            end-if
+
+            move rin-tag to exprc-tag of exprc (rin-seq)
+
+            evaluate rin-tag
+                when "n"
+                    move rin-num-val to numc-val (rin-seq)
+                when "i"
+                    move rin-id-val to idc-val (rin-seq)
+                when "f"
+                    move rin-test-ptr to ifc-test (rin-seq)
+                    move rin-then-ptr to ifc-then (rin-seq)
+                    move rin-else-ptr to ifc-else (rin-seq)
+                when "s"
+                    move rin-str-val to strc-val (rin-seq)
+                when "l"
+                    move rin-param-count
+                        to lamc-param-counts (rin-seq)
+                    perform copy-rin-param-val
+                        varying idx from 1 by 1
+                        until idx > rin-param-count
+                    move rin-body-ptr to lamc-body (rin-seq)
+                when "a"
+                    move rin-fexpr-ptr to appc-fexpr (rin-seq)
+                    move rin-arg-count
+                        to appc-arg-counts (rin-seq)
+                    perform copy-rin-arg-val
+                        varying idx from 1 by 1
+                        until idx > rin-arg-count
+                when other
+                    display "SHEQ: build-exprc-from-record: "
+                        "unknown rule tag " rin-tag
+            end-evaluate
+            exit paragraph.
+
+        copy-rin-param-val.
+            move rin-param-vals (idx) to lamc-param-val (rin-seq, idx)
+            exit paragraph.
+
+        copy-rin-arg-val.
+            move rin-arg-vals (idx) to appc-arg-val (rin-seq, idx)
+            exit paragraph.
+
+        write-result-record.
+            move spaces to result-out-record
+            move rin-seq to rout-seq
+      *> ret = 0 is interp's own established sentinel for a failed
+      *>evaluation (unbound identifier, non-boolean if-test, applying
+      *>a non-closure, ...) - slot 0 does not exist in val-element, so
+      *>it has to be caught here before indexing val(ret) with it.
+            if ret = 0
+                move "e" to rout-val-tag
+                move "<error>" to rout-val-text
+            else
+                move val-tag of val (ret) to rout-val-tag
+                perform format-result-value
+            end-if
+            write result-out-record
+            exit paragraph.
+
+        format-result-value.
+            evaluate val-tag of val (ret)
+                when 'n'
+                    move numv-val (ret) to rout-val-text
+                when 'p'
+                    move primv-val (ret) to rout-val-text
+                when 'b'
+                    move boolv-val (ret) to rout-val-text
+                when 's'
+                    move strv-val (ret) to rout-val-text
+                when 'c'
+                    move "<closure>" to rout-val-text
+                when other
+                    move "<error>" to rout-val-text
+            end-evaluate
+            exit paragraph.
+
+      *>==================================================================
+      *> Textual batch driver: reads rule-script-file one plain-text
+      *>expression per record, parses it straight into exprc slots
+      *>(see parse-expr below) instead of requiring it be hand-split
+      *>into rule-in-file's one-node-per-record layout first, and
+      *>appends its results to the same result-out-file rule-in-file's
+      *>own batch wrote to. Shares process-rule-batch's checkpoint
+      *>counters (restore-checkpoint already ran once for the whole
+      *>run, from process-rule-batch) so a restart skips script lines
+      *>at or below last-completed-script-line the same way it skips
+      *>completed rule-in records - a script line has no back-reference
+      *>to an earlier line's exprc nodes, so a skipped line does not
+      *>even need re-parsing, unlike a skipped rule-in record.
+      *>==================================================================
+        process-script-batch.
+            move exprc-table-max to parse-next-slot
+            move 0 to script-line-num
+
+            open input rule-script-file
+            open extend result-out-file
+
+            read rule-script-file
+                at end
+                    move high-values to rule-script-record
+            end-read
+
+            perform process-script-record
+                until rule-script-record = high-values
+
+            close rule-script-file
+            close result-out-file
+            exit paragraph.
+
+        process-script-record.
+            add 1 to script-line-num
+
+            if script-line-num > last-completed-script-line
+                move rule-script-record to parse-text
+                move 1 to parse-pos
+
+                perform parse-expr
+
+                move parse-ret to arg
+                perform interp
+
+                move script-line-num to rin-seq
+                perform write-result-record
+
+                move script-line-num to last-completed-script-line
+                add 1 to ckpt-since-last
+                if ckpt-since-last >= ckpt-interval
+                    perform write-checkpoint
+                    move 0 to ckpt-since-last
+                end-if
+            end-if
+
+            read rule-script-file
+                at end
+                    move high-values to rule-script-record
+            end-read
+            exit paragraph.
+
+      *>==================================================================
+      *> parse-expr and friends: a recursive-descent reader for the
+      *>plain-text expression form, e.g.
+      *>    (if (<= x 5) (* x 2) (error "too big"))
+      *>It recurses through PERFORM the same way interp does, so each
+      *>nesting level keeps its own scratch in parse-frame(parse-depth)
+      *>rather than in a plain scalar - see the WORKING-STORAGE note on
+      *>parse-frame-table.
+      *>==================================================================
+
+      *> Checked before parse-frame(parse-depth) is claimed, the same
+      *>way check-call-depth guards frame(call-depth) - a
+      *>rule-script-record nested too deep in parens for
+      *>parse-frame-table otherwise wraps parse-depth back over a
+      *>level an outer parse-expr call still depends on.
+        check-parse-depth.
+            if parse-depth + 1 > parse-depth-max
+                display "SHEQ: parse nesting too deep at depth "
+                    parse-depth
+                stop run
+            end-if
+            exit paragraph.
+
+        parse-expr.
+            perform check-parse-depth
+            add 1 to parse-depth
+            perform parse-skip-ws
+
+            if parse-text (parse-pos:1) = "("
+                perform parse-compound
+            else
+                if parse-text (parse-pos:1) = '"'
+                    perform parse-string-lit
+                else
+                    if parse-text (parse-pos:1) >= "0"
+                        and parse-text (parse-pos:1) <= "9"
+                        perform parse-num-lit
+                    else
+                        perform parse-ident
+                    end-if
+                end-if
+            end-if
+
+            subtract 1 from parse-depth
+            exit paragraph.
+
+        parse-skip-ws.
+            perform parse-skip-ws-step
+                until parse-text (parse-pos:1) not = space
+            exit paragraph.
+
+        parse-skip-ws-step.
+            add 1 to parse-pos
+            exit paragraph.
+
+        parse-alloc-slot.
+      *> same reasoning as check-val-bounds - a script with more nodes
+      *>than parse-next-slot has room for would otherwise silently
+      *>corrupt whatever rule-in-file has already built up from the
+      *>bottom of exprc-storage.
+            if parse-next-slot < 1
+                display "SHEQ: parse-expr: exprc table exhausted "
+                    "while parsing script"
+                stop run
+            end-if
+            move parse-next-slot to parse-ret
+            subtract 1 from parse-next-slot
+            exit paragraph.
+
+        parse-compound.
+            add 1 to parse-pos
+            perform parse-skip-ws
+
+            if parse-text (parse-pos:2) = "if"
+                and parse-text (parse-pos + 2:1) = space
+                perform parse-if-form
+            else
+                if parse-text (parse-pos:6) = "lambda"
+                    and parse-text (parse-pos + 6:1) = space
+                    perform parse-lambda-form
+                else
+                    perform parse-app-form
+                end-if
+            end-if
+            exit paragraph.
+
+        parse-if-form.
+            add 3 to parse-pos
+            perform parse-skip-ws
+            perform parse-expr
+            move parse-ret to pf-if-test (parse-depth)
+
+            perform parse-skip-ws
+            perform parse-expr
+            move parse-ret to pf-if-then (parse-depth)
+
+            perform parse-skip-ws
+            perform parse-expr
+            move parse-ret to pf-if-else (parse-depth)
+
+            perform parse-skip-ws
+            add 1 to parse-pos
+
+            perform parse-alloc-slot
+            move "f" to exprc-tag of exprc (parse-ret)
+            move pf-if-test (parse-depth) to ifc-test (parse-ret)
+            move pf-if-then (parse-depth) to ifc-then (parse-ret)
+            move pf-if-else (parse-depth) to ifc-else (parse-ret)
+            exit paragraph.
+
+        parse-lambda-form.
+            add 6 to parse-pos
+            perform parse-skip-ws
+            add 1 to parse-pos
+            perform parse-skip-ws
+
+            move 0 to pf-param-count (parse-depth)
+            perform parse-lambda-param
+                until parse-text (parse-pos:1) = ")"
+            add 1 to parse-pos
+            perform parse-skip-ws
+
+            perform parse-expr
+            move parse-ret to pf-body (parse-depth)
+            perform parse-skip-ws
+            add 1 to parse-pos
+
+            perform parse-alloc-slot
+            move "l" to exprc-tag of exprc (parse-ret)
+            move pf-param-count (parse-depth)
+                to lamc-param-counts (parse-ret)
+            perform parse-lambda-copy-param
+                varying idx from 1 by 1
+                until idx > pf-param-count (parse-depth)
+            move pf-body (parse-depth) to lamc-body (parse-ret)
+            exit paragraph.
+
+        parse-lambda-param.
+            perform parse-ident-token
+            add 1 to pf-param-count (parse-depth)
+            move pf-param-count (parse-depth) to idx
+            move parse-token
+                to pf-param-names (parse-depth, idx)
+            perform parse-skip-ws
+            exit paragraph.
+
+        parse-lambda-copy-param.
+            move pf-param-names (parse-depth, idx)
+                to lamc-param-val (parse-ret, idx)
+            exit paragraph.
+
+        parse-app-form.
+            perform parse-expr
+            move parse-ret to pf-fexpr (parse-depth)
+            move 0 to pf-arg-count (parse-depth)
+            perform parse-skip-ws
+
+            perform parse-app-arg
+                until parse-text (parse-pos:1) = ")"
+            add 1 to parse-pos
+
+            perform parse-alloc-slot
+            move "a" to exprc-tag of exprc (parse-ret)
+            move pf-fexpr (parse-depth) to appc-fexpr (parse-ret)
+            move pf-arg-count (parse-depth)
+                to appc-arg-counts (parse-ret)
+            perform parse-app-copy-arg
+                varying idx from 1 by 1
+                until idx > pf-arg-count (parse-depth)
+            exit paragraph.
+
+        parse-app-arg.
+            perform parse-expr
+            add 1 to pf-arg-count (parse-depth)
+            move pf-arg-count (parse-depth) to idx
+            move parse-ret
+                to pf-arg-slots (parse-depth, idx)
+            perform parse-skip-ws
+            exit paragraph.
+
+        parse-app-copy-arg.
+            move pf-arg-slots (parse-depth, idx)
+                to appc-arg-val (parse-ret, idx)
+            exit paragraph.
+
+        parse-ident-token.
+            move spaces to parse-token
+            move 0 to parse-tok-len
+            perform parse-ident-token-char
+                until parse-text (parse-pos:1) = space
+                or parse-text (parse-pos:1) = "("
+                or parse-text (parse-pos:1) = ")"
+            exit paragraph.
+
+        parse-ident-token-char.
+            add 1 to parse-tok-len
+            if parse-tok-len <= 10
+                move parse-text (parse-pos:1)
+                    to parse-token (parse-tok-len:1)
+            end-if
+            add 1 to parse-pos
+            exit paragraph.
+
+        parse-ident.
+            perform parse-ident-token
+            perform parse-alloc-slot
+            move "i" to exprc-tag of exprc (parse-ret)
+            move parse-token to idc-val (parse-ret)
+            exit paragraph.
+
+      *> numc-val only holds a single digit (see the WORKING-STORAGE
+      *>layout), so a multi-digit literal still has its whole run of
+      *>digits consumed here - only the last one sticks - rather than
+      *>leaving the trailing digits behind to be mis-read as a separate
+      *>token by whatever comes after this node.
+        parse-num-lit.
+            perform parse-alloc-slot
+            move "n" to exprc-tag of exprc (parse-ret)
+            perform parse-num-lit-digit
+                until parse-text (parse-pos:1) < "0"
+                or parse-text (parse-pos:1) > "9"
+            exit paragraph.
+
+        parse-num-lit-digit.
+            move parse-text (parse-pos:1) to numc-val (parse-ret)
+            add 1 to parse-pos
+            exit paragraph.
+
+      *> strc-val holds up to 10 characters (matching rin-str-val's own
+      *>width) - any text past that is still scanned past so parsing of
+      *>whatever follows the string stays on track, the same truncation
+      *>build-exprc-from-record already applies to rule-in-file's own
+      *>string records.
+        parse-string-lit.
+            perform parse-alloc-slot
+            move "s" to exprc-tag of exprc (parse-ret)
+            move spaces to strc-val (parse-ret)
+            move 0 to parse-tok-len
+            add 1 to parse-pos
+            perform parse-string-lit-char
+                until parse-text (parse-pos:1) = '"'
+            add 1 to parse-pos
+            exit paragraph.
+
+        parse-string-lit-char.
+            add 1 to parse-tok-len
+            if parse-tok-len <= 10
+                move parse-text (parse-pos:1)
+                    to strc-val (parse-ret) (parse-tok-len:1)
+            end-if
+            add 1 to parse-pos
+            exit paragraph.
+
+      *> Binding-table audit: one line per occupied bds slot (1 through
+      *>env-size, the high-water mark env-extend-many has ever claimed)
+      *>showing what it's bound to and which scope it was chained onto,
+      *>so a closure call that shadowed an outer binding can be told
+      *>apart from a fresh one after the fact. Slots in bds-gap-start/
+      *>bds-gap-end were claimed by an earlier, pre-restart process and
+      *>were never populated in this one, so they are reported as
+      *>unavailable instead of read.
+        dump-bds-table.
+            open output bds-audit-file
+            perform dump-bds-slot
+                varying audit-idx from 1 by 1
+                until audit-idx > env-size
+            close bds-audit-file
+            exit paragraph.
+
+        dump-bds-slot.
+            move spaces to bds-audit-record
+            move audit-idx to baud-index
+            if bds-gap-start not = 0
+                and audit-idx >= bds-gap-start
+                and audit-idx <= bds-gap-end
+                move "<unavail>" to baud-var
+            else
+                move bds-var (audit-idx) to baud-var
+                move bds-val (audit-idx) to baud-val
+                move bds-parent (audit-idx) to baud-chain
+            end-if
+            write bds-audit-record
+            exit paragraph.
+
+      *> End-of-run value-table audit: one line per slot val-idx has
+      *>ever claimed (1 through val-idx-1), with the tag-appropriate
+      *>field for that slot's own val-tag - the only way to see what a
+      *>slot held once a later MOVE has overwritten it through one of
+      *>val-storage's other REDEFINES siblings. Slots in val-gap-start/
+      *>val-gap-end were claimed by an earlier, pre-restart process and
+      *>were never populated in this one, so they are reported as
+      *>unavailable instead of read.
+        dump-val-table.
+            open output val-dump-file
+            perform dump-val-slot
+                varying val-dump-idx from 1 by 1
+                until val-dump-idx > val-idx - 1
+            close val-dump-file
+            exit paragraph.
+
+        dump-val-slot.
+            move spaces to val-dump-record
+            move val-dump-idx to vdmp-index
+            if val-gap-start not = 0
+                and val-dump-idx >= val-gap-start
+                and val-dump-idx <= val-gap-end
+                move "?" to vdmp-val-tag
+                move "<unavail>" to vdmp-val-text
+            else
+                move val-tag of val (val-dump-idx) to vdmp-val-tag
+                evaluate val-tag of val (val-dump-idx)
+                    when 'n'
+                        move numv-val (val-dump-idx) to vdmp-val-text
+                    when 'p'
+                        move primv-val (val-dump-idx) to vdmp-val-text
+                    when 'b'
+                        move boolv-val (val-dump-idx) to vdmp-val-text
+                    when 's'
+                        move strv-val (val-dump-idx) to vdmp-val-text
+                    when 'c'
+                        move clov-body (val-dump-idx) to vdmp-val-text
+                    when other
+                        move "<error>" to vdmp-val-text
+                end-evaluate
+            end-if
+            write val-dump-record
+            exit paragraph.
+
+        env-extend-many.
+           if params-list not = args-list
+               display "SHEQ: env-extend-many: param/arg count "
+                   "mismatch"
+               move env-ptr to new-env
+               exit paragraph
+           end-if
+
+           if params-list = 0
+               move env-ptr to new-env
+               exit paragraph
+           end-if
+
+      *> head of each remaining sublist is found by its position
+      *>counting in from the front: call-param-count - params-list + 1
+           compute idx = call-param-count - params-list + 1
+           move call-params (idx) to this-param
+           move fr-call-args (call-depth, idx) to this-val
+
+           perform check-bds-bounds
+           add 1 to env-size
+           move env-size to next-slot
+           move this-param to bds-var(next-slot)
+           move this-val   to bds-val(next-slot)
+           move env-ptr    to bds-parent(next-slot)
+
+           subtract 1 from params-list
+           subtract 1 from args-list
+
+      *> advance the chain and keep going; the caller (interp-appc)
+      *>is the one that will restore env-ptr once the whole call is
+      *>done, so there is nothing to undo on the way back out here -
+      *>new-env is only ever set once, at the base case above, and is
+      *>simply carried back up unchanged through every return
+           move next-slot to env-ptr
+           perform env-extend-many
+           exit paragraph.
+
+
+      *> Checked before frame(call-depth) is claimed, the same way
+      *>check-val-bounds/check-bds-bounds guard their own tables, so a
+      *>chain of nested calls too deep for frame-table fails cleanly
+      *>instead of wrapping call-depth back over a frame an outer call
+      *>still depends on.
+        check-call-depth.
+            if call-depth + 1 > call-depth-max
+                display "SHEQ: call depth exhausted at depth "
+                    call-depth
+                stop run
+            end-if
+            exit paragraph.
+
+        interp.
+      *> Save this recursion level's arg before anything below can
+      *>overwrite the shared global, so it comes back unchanged once
+      *>this call returns no matter how deep it recurses.
+            perform check-call-depth
+            add 1 to call-depth
+            move arg to fr-arg(call-depth)
+
+            evaluate exprc-tag of exprc (arg)
+                when "n"
+                    perform interp-numc
+                when "i"
+                    perform interp-idc
+                when "f"
+                    perform interp-ifc
+                when "s"
+                    perform interp-strc
+                when "l"
+                    perform interp-lambc
+                when "a"
+                    perform interp-appc
+                when other
+                    display "SHEQ: interp: unknown exprc tag"
+                    move 0 to ret
+            end-evaluate.
+
+            move fr-arg(call-depth) to arg
+            perform write-trace-record
+            subtract 1 from call-depth
+            exit paragraph.
+
+      *> One trace line per interp call: the node it was asked to
+      *>evaluate, what that node resolved to, and how deep the call
+      *>was nested - ret=0 is interp's own "failed evaluation" sentinel,
+      *>so it is reported the same way write-result-record already
+      *>reports it rather than indexing val(0).
+        write-trace-record.
+            move spaces to trace-log-record
+            move call-depth to trc-depth
+            move arg to trc-arg
+            move exprc-tag of exprc (arg) to trc-exprc-tag
+            move ret to trc-ret
+            if ret = 0
+                move "e" to trc-val-tag
+            else
+                move val-tag of val (ret) to trc-val-tag
+            end-if
+            write trace-log-record
+            exit paragraph.
+
+      *> Shared by every paragraph that claims a fresh val-idx slot
+      *>(interp-numc/interp-strc/interp-lambc today). Checked before
+      *>the slot is written so a full table fails cleanly instead of
+      *>silently overrunning val-storage into whatever follows it.
+        check-val-bounds.
+            if val-idx > val-table-max
+                display "SHEQ: val table exhausted at slot "
+                    val-idx
+                stop run
+            end-if
+            exit paragraph.
+
+      *> Checked by env-extend-many before it claims the next bds slot,
+      *>the same way check-val-bounds guards val-idx - env-size is a
+      *>monotonic high-water mark for the whole run (never reclaimed
+      *>between records), so a batch that binds enough closure params
+      *>across all its records would otherwise silently overrun
+      *>bds-table into whatever follows it.
+        check-bds-bounds.
+            if env-size + 1 > bds-table-max
+                display "SHEQ: bds table exhausted at slot "
+                    env-size
+                stop run
+            end-if
+            exit paragraph.
+
+        interp-numc.
+            perform check-val-bounds
+            move 'n' to val-tag of val (val-idx).
+            move numc-val (arg) to numv-val (val-idx).
+            move val-idx to ret.
+            add 1 to val-idx.
+            exit paragraph.
+        
+      *> Walks the actual lexical chain via bds-parent, not a flat
+      *>backward scan of bds-table by raw index - env-ptr only names
+      *>the innermost scope; bds-parent(my-index) is what links it back
+      *>to the scope it was extended from, all the way up to a 0
+      *>("no parent") at a top-env slot. This is what makes interp-idc
+      *>agree with interp-appc's env-ptr = clov-env(...) above: a
+      *>closure's body only ever walks bindings reachable from where it
+      *>was defined, not whatever happens to be more recently bound at
+      *>the call site.
+        interp-idc.
+            move 0 to ret
+            move 'N' to id-found-sw
+            set my-index to env-ptr
+            perform interp-idc-step
+                until my-index = 0 or id-found
+            if not id-found
+                display "SHEQ: interp-idc: unbound identifier "
+                    idc-val (arg)
+            end-if
+            exit paragraph.
+
+        interp-idc-step.
+            if bds-var (my-index) = idc-val (arg)
+                move bds-val (my-index) to ret
+                move 'Y' to id-found-sw
+            else
+                set my-index to bds-parent (my-index)
+            end-if
+            exit paragraph.
+
+
+        interp-ifc.
+           move ifc-test(fr-arg(call-depth)) to arg
+           perform interp
+           move ret to test-ret
+
+      *> test-ret = 0 is interp's own "failed evaluation" sentinel -
+      *>val(0) is out of bounds, so it has to be checked for here
+      *>before indexing val(test-ret), the same as every other place
+      *>this file dereferences a sub-expression's ret value.
+           if test-ret = 0
+               display "SHEQ: interp-ifc: test failed to evaluate"
+               move 0 to ret
+           else
+               evaluate val-tag of val(test-ret)
+                   when 'b'
+                        if boolv-val(test-ret) = "true"
+                            move ifc-then(fr-arg(call-depth)) to arg
+                        else
+                            move ifc-else(fr-arg(call-depth)) to arg
+                        end-if
+                        perform interp
+                   when other
+                        display "SHEQ: interp-ifc: test is not a "
+                            "boolean"
+                        move 0 to ret
+               end-evaluate
+           end-if
+           exit paragraph.
+
+
+        interp-strc.
+            perform check-val-bounds
+            move 's' to val-tag of val (val-idx)
+            move strc-val (arg) to strv-val (val-idx)
+            move val-idx to ret
+            add 1 to val-idx
+            EXIT PARAGRAPH.
+
+        interp-lambc.
+            perform check-val-bounds
+            move 'c' to val-tag of val(val-idx)
+            move lamc-param-counts(arg) to clov-param-counts(val-idx)
+            perform interp-lambc-copy-param
+                varying idx from 1 by 1
+                until idx > lamc-param-counts(arg)
+            move lamc-body(arg) to clov-body(val-idx)
+            move env-ptr to clov-env(val-idx)
+            move val-idx to ret
+            add 1 to val-idx
+            exit paragraph.
+
+        interp-lambc-copy-param.
+            move lamc-param-val(arg, idx)
+                to clov-param-val(val-idx, idx)
+            exit paragraph.
+
+        interp-appc.
+      *> Evaluate the function expression
+           move appc-fexpr(fr-arg(call-depth)) to arg
+           perform interp
+           move ret to fr-f-ret(call-depth)
+
+      *> fr-f-ret(call-depth) = 0 is interp's own "failed evaluation"
+      *>sentinel - val(0) is out of bounds, so it has to be checked for
+      *>here before indexing val(fr-f-ret(call-depth)) below.
+           if fr-f-ret(call-depth) = 0
+               display "SHEQ: interp-appc: function expression failed "
+                   "to evaluate"
+               move 0 to ret
+           else
+      *> Evaluate each argument expression, left to right, and
+      *>remember where each result landed in the val table
+               perform interp-appc-eval-arg
+                   varying fr-idx(call-depth) from 1 by 1
+                   until fr-idx(call-depth) >
+                       appc-arg-counts(fr-arg(call-depth))
+
+      *> Now dispatch based on function type
+               evaluate val-tag of val(fr-f-ret(call-depth))
+                   when 'p'
+      *> primitive operation
+                        move primv-val(fr-f-ret(call-depth)) to op
+                        perform eval-prim
+      *> eval-prim sets ret
+
+                   when 'c'
+      *> closure call: bind params to the already-evaluated args in a
+      *>fresh environment, then evaluate the body there
+                        move clov-param-counts(fr-f-ret(call-depth))
+                            to call-param-count
+                        perform interp-appc-copy-param
+                            varying idx from 1 by 1
+                            until idx > call-param-count
+
+                        move call-param-count to params-list
+                        move appc-arg-counts(fr-arg(call-depth))
+                            to args-list
+
+      *> reject the call outright on a count mismatch rather than
+      *>binding what overlaps and evaluating the body against a
+      *>half-built environment - env-extend-many's own check below
+      *>exists as a defensive backstop, not the primary guard
+                        if params-list not = args-list
+                            display "SHEQ: interp-appc: closure call "
+                                "param/arg count mismatch"
+                            move 0 to ret
+                        else
+                            move env-ptr
+                                to fr-saved-env-ptr(call-depth)
+
+      *> extend from the closure's own defining environment, not the
+      *>call site's - this is what makes scoping lexical rather than
+      *>dynamic: a closure's body only ever sees bindings that were in
+      *>scope where the closure was created, chained onto by the fresh
+      *>bindings this call is about to add, regardless of what else is
+      *>in scope at the call site.
+                            move clov-env(fr-f-ret(call-depth))
+                                to env-ptr
+
+                            perform env-extend-many
+
+                            move new-env to env-ptr
+                            move clov-body(fr-f-ret(call-depth)) to arg
+                            perform interp
+                            move fr-saved-env-ptr(call-depth)
+                                to env-ptr
+                        end-if
+
+                   when other
+                        display "SHEQ: interp-appc: application of "
+                            "non-closure"
+                        move 0 to ret
+
+                end-evaluate
+           end-if
+           exit paragraph.
+
+        interp-appc-eval-arg.
+           move appc-arg-val(fr-arg(call-depth), fr-idx(call-depth))
+               to arg
+           perform interp
+           move ret to fr-call-args(call-depth, fr-idx(call-depth))
+           exit paragraph.
+
+        interp-appc-copy-param.
+           move clov-param-val(fr-f-ret(call-depth), idx)
+               to call-params(idx)
+           exit paragraph.
+
+      *> op carries the primitive name (copied from primv-val by the
+      *>caller); prim-arg1/prim-arg2 are the val-table slots that
+      *>interp-appc already evaluated the call's arguments into.
+
+      *> fr-call-args is a depth-indexed scratch array that is never
+      *>cleared between calls at the same recursion depth, so a call
+      *>supplying fewer arguments than a primitive expects would
+      *>otherwise read another call's leftover slot instead of failing
+      *>- checked here against appc-arg-counts, the same actual-argument
+      *>count interp-appc's closure-call branch already checks against
+      *>a closure's param count.
+        check-prim-arity.
+            move 'Y' to prim-arity-sw
+            evaluate op
+                when "+" when "-" when "*" when "/"
+                    when "<=" when "equal?"
+                    if appc-arg-counts(fr-arg(call-depth)) not = 2
+                        display "SHEQ: eval-prim: " op
+                            " requires exactly two arguments"
+                        move 'N' to prim-arity-sw
+                    end-if
+                when "strlen" when "error"
+                    if appc-arg-counts(fr-arg(call-depth)) not = 1
+                        display "SHEQ: eval-prim: " op
+                            " requires exactly one argument"
+                        move 'N' to prim-arity-sw
+                    end-if
+            end-evaluate
+            exit paragraph.
+
+        eval-prim.
+            move fr-call-args(call-depth, 1) to prim-arg1
+            move fr-call-args(call-depth, 2) to prim-arg2
+            perform check-prim-arity
+            if not prim-arity-ok
+                move 0 to ret
+            else
+                evaluate op
+                    when "+"
+                        perform eval-prim-add
+                    when "-"
+                        perform eval-prim-subtract
+                    when "*"
+                        perform eval-prim-multiply
+                    when "/"
+                        perform eval-prim-divide
+                    when "<="
+                        perform eval-prim-lte
+                    when "strlen"
+                        perform eval-prim-strlen
+                    when "equal?"
+                        perform eval-prim-equal
+                    when "error"
+                        perform eval-prim-error
+                    when other
+                        display "SHEQ: eval-prim: unknown primitive "
+                            op
+                        move 0 to ret
+                end-evaluate
+            end-if
+            exit paragraph.
+
+      *> prim-arg1/prim-arg2 = 0 is a sub-expression that failed to
+      *>evaluate (interp's own sentinel) - val(0) is out of bounds, so
+      *>it has to be checked for before dereferencing either operand,
+      *>the same as every other place this file reads a ret value.
+        eval-prim-add.
+            if prim-arg1 = 0 or prim-arg2 = 0
+                display "SHEQ: eval-prim: + argument failed to "
+                    "evaluate"
+                move 0 to ret
+                exit paragraph
+            end-if
+            if val-tag of val (prim-arg1) not = 'n'
+                or val-tag of val (prim-arg2) not = 'n'
+                display "SHEQ: eval-prim: + requires two numbers"
+                move 0 to ret
+                exit paragraph
+            end-if
+            perform check-val-bounds
+            compute numv-val (val-idx) =
+                numv-val (prim-arg1) + numv-val (prim-arg2)
+                on size error
+                    display "SHEQ: eval-prim: + overflow"
+                    move 0 to ret
+                not on size error
+                    move 'n' to val-tag of val (val-idx)
+                    move val-idx to ret
+                    add 1 to val-idx
+            end-compute
+            exit paragraph.
+
+        eval-prim-subtract.
+            if prim-arg1 = 0 or prim-arg2 = 0
+                display "SHEQ: eval-prim: - argument failed to "
+                    "evaluate"
+                move 0 to ret
+                exit paragraph
+            end-if
+            if val-tag of val (prim-arg1) not = 'n'
+                or val-tag of val (prim-arg2) not = 'n'
+                display "SHEQ: eval-prim: - requires two numbers"
+                move 0 to ret
+                exit paragraph
+            end-if
+            perform check-val-bounds
+            compute numv-val (val-idx) =
+                numv-val (prim-arg1) - numv-val (prim-arg2)
+                on size error
+                    display "SHEQ: eval-prim: - underflow"
+                    move 0 to ret
+                not on size error
+                    move 'n' to val-tag of val (val-idx)
+                    move val-idx to ret
+                    add 1 to val-idx
+            end-compute
+            exit paragraph.
+
+        eval-prim-multiply.
+            if prim-arg1 = 0 or prim-arg2 = 0
+                display "SHEQ: eval-prim: * argument failed to "
+                    "evaluate"
+                move 0 to ret
+                exit paragraph
+            end-if
+            if val-tag of val (prim-arg1) not = 'n'
+                or val-tag of val (prim-arg2) not = 'n'
+                display "SHEQ: eval-prim: * requires two numbers"
+                move 0 to ret
+                exit paragraph
+            end-if
+            perform check-val-bounds
+            compute numv-val (val-idx) =
+                numv-val (prim-arg1) * numv-val (prim-arg2)
+                on size error
+                    display "SHEQ: eval-prim: * overflow"
+                    move 0 to ret
+                not on size error
+                    move 'n' to val-tag of val (val-idx)
+                    move val-idx to ret
+                    add 1 to val-idx
+            end-compute
+            exit paragraph.
+
+      *> COMPUTE's own ON SIZE ERROR fires for a zero divisor the same
+      *>way it fires for a result too wide for numv-val, so no separate
+      *>divide-by-zero test is needed here.
+        eval-prim-divide.
+            if prim-arg1 = 0 or prim-arg2 = 0
+                display "SHEQ: eval-prim: / argument failed to "
+                    "evaluate"
+                move 0 to ret
+                exit paragraph
+            end-if
+            if val-tag of val (prim-arg1) not = 'n'
+                or val-tag of val (prim-arg2) not = 'n'
+                display "SHEQ: eval-prim: / requires two numbers"
+                move 0 to ret
+                exit paragraph
+            end-if
+            perform check-val-bounds
+            compute numv-val (val-idx) =
+                numv-val (prim-arg1) / numv-val (prim-arg2)
+                on size error
+                    display "SHEQ: eval-prim: / by zero or overflow"
+                    move 0 to ret
+                not on size error
+                    move 'n' to val-tag of val (val-idx)
+                    move val-idx to ret
+                    add 1 to val-idx
+            end-compute
+            exit paragraph.
+
+        eval-prim-lte.
+            if prim-arg1 = 0 or prim-arg2 = 0
+                display "SHEQ: eval-prim: <= argument failed to "
+                    "evaluate"
+                move 0 to ret
+                exit paragraph
+            end-if
+            if val-tag of val (prim-arg1) not = 'n'
+                or val-tag of val (prim-arg2) not = 'n'
+                display "SHEQ: eval-prim: <= requires two numbers"
+                move 0 to ret
+                exit paragraph
+            end-if
+            perform check-val-bounds
+            move 'b' to val-tag of val (val-idx)
+            if numv-val (prim-arg1) <= numv-val (prim-arg2)
+                move "true" to boolv-val (val-idx)
+            else
+                move "false" to boolv-val (val-idx)
+            end-if
+            move val-idx to ret
+            add 1 to val-idx
+            exit paragraph.
+
+      *> strlen works across StrV and NumV: a StrV reports the length of
+      *>its text (trailing spaces trimmed, scanning strv-val from its
+      *>rightmost character back to the first non-space one), a NumV
+      *>reports the length of its printed form (today always 1 digit,
+      *>since numv-val is a single PIC 9).
+        eval-prim-strlen.
+            if prim-arg1 = 0
+                display "SHEQ: eval-prim: strlen argument failed to "
+                    "evaluate"
+                move 0 to ret
+                exit paragraph
+            end-if
+            perform check-val-bounds
+            evaluate val-tag of val (prim-arg1)
+                when 's'
+                    move 10 to str-len-pos
+                    perform str-len-scan-back
+                        until str-len-pos = 0
+                        or strv-val (prim-arg1) (str-len-pos:1)
+                            not = space
+
+      *> numv-val is a single-digit PIC 9 (see the WORKING-STORAGE
+      *>layout), so a 10-character string's length cannot be returned
+      *>as a NumV - reported as a failed evaluation the same way an
+      *>arithmetic overflow is, rather than silently truncated.
+                    if str-len-pos > 9
+                        display "SHEQ: eval-prim: strlen result too "
+                            "large for NumV"
+                        move 0 to ret
+                    else
+                        move 'n' to val-tag of val (val-idx)
+                        move str-len-pos to numv-val (val-idx)
+                        move val-idx to ret
+                        add 1 to val-idx
+                    end-if
+                when 'n'
+                    move 'n' to val-tag of val (val-idx)
+                    move 1 to numv-val (val-idx)
+                    move val-idx to ret
+                    add 1 to val-idx
+                when other
+                    display "SHEQ: eval-prim: strlen requires a "
+                        "string or number"
+                    move 0 to ret
+            end-evaluate
+            exit paragraph.
+
+        str-len-scan-back.
+            subtract 1 from str-len-pos
+            exit paragraph.
+
+      *> equal? works across StrV and NumV: two operands of different
+      *>types are never equal, same-type operands compare on value -
+      *>both strv-val compares below are full PIC X(10) compares, not
+      *>single-character ones, now that strv-val carries a real string.
+        eval-prim-equal.
+            if prim-arg1 = 0 or prim-arg2 = 0
+                display "SHEQ: eval-prim: equal? argument failed to "
+                    "evaluate"
+                move 0 to ret
+                exit paragraph
+            end-if
+            if val-tag of val (prim-arg1)
+                not = val-tag of val (prim-arg2)
+                move "false" to prim-bool-result
+            else
+                evaluate val-tag of val (prim-arg1)
+                    when 'n'
+                        if numv-val (prim-arg1) = numv-val (prim-arg2)
+                            move "true" to prim-bool-result
+                        else
+                            move "false" to prim-bool-result
+                        end-if
+                    when 's'
+                        if strv-val (prim-arg1) = strv-val (prim-arg2)
+                            move "true" to prim-bool-result
+                        else
+                            move "false" to prim-bool-result
+                        end-if
+                    when other
+                        display "SHEQ: eval-prim: equal? requires two "
+                            "strings or two numbers"
+                        move "false" to prim-bool-result
+                end-evaluate
+            end-if
+            perform check-val-bounds
+            move 'b' to val-tag of val (val-idx)
+            move prim-bool-result to boolv-val (val-idx)
+            move val-idx to ret
+            add 1 to val-idx
+            exit paragraph.
+
+      *> "error" is ordinary rule-script validation logic, not a fatal
+      *>interpreter condition, so it fails the current record the same
+      *>way the other primitives do on bad input (eval-prim-add and
+      *>friends, interp-idc's unbound identifier, interp-appc's arity
+      *>mismatch) - report it and let the batch move on to the next
+      *>record rather than stopping the whole run.
+        eval-prim-error.
+            if prim-arg1 = 0
+                display "SHEQ: error primitive's own message "
+                    "argument failed to evaluate"
+            else
+                if val-tag of val (prim-arg1) = 's'
+                    display "SHEQ: error primitive raised: "
+                        strv-val (prim-arg1)
+                else
+                    display "SHEQ: error primitive raised"
+                end-if
+            end-if
+            move 0 to ret.
+
+
+
+
+      *> Test helpers
+        TEST-PASS.
+            ADD 1 TO TEST-COUNT
+            DISPLAY "PASS: " TEST-NAME
+            EXIT PARAGRAPH.
+
+        TEST-FAIL.
+            ADD 1 TO TEST-COUNT
+            ADD 1 TO TEST-FAIL-COUNT
+            DISPLAY "FAIL: " TEST-NAME
+            EXIT PARAGRAPH.
+
+
+        *> Test definitions
+
+        *> Parse NumC
+        TEST-NUMC-1.
+            MOVE "NumC 1 -> NumV 1" TO TEST-NAME
+
+            *> Build AST at slot 1: {NumC 1}
+            MOVE "n" TO exprc-tag OF exprc (1)
+            MOVE 1   TO numc-val (1)
+
+            *> Call interp on expr index 1
+            MOVE 1 TO arg
+            PERFORM interp
+
+            *> Check result: NumV 1
+            IF val-tag OF val (ret) = "n"
+                AND numv-val (ret) = 1
+                    PERFORM TEST-PASS
+            ELSE
+                PERFORM TEST-FAIL
+            END-IF
+
+            EXIT PARAGRAPH.
+
+
+        TEST-NUMC-7.
+            MOVE "NumC 7 -> NumV 7" TO TEST-NAME
+
+            *> Build AST at slot 2: {NumC 7}
+            MOVE "n" TO exprc-tag OF exprc (2)
+            MOVE 7   TO numc-val (2)
+
+            MOVE 2 TO arg
+            PERFORM interp
+
+            *> Check result: NumV 7
+            IF val-tag OF val (ret) = "n"
+                AND numv-val (ret) = 7
+                    PERFORM TEST-PASS
+            ELSE
+                PERFORM TEST-FAIL
+            END-IF
+
+            EXIT PARAGRAPH.
+
+
+
+        *> Parse IdC
+        TEST-IDC-PLUS.
+            MOVE "IdC + -> PrimV +" TO TEST-NAME
+
+            *> Build AST at slot 3: {IdC "+"}
+            MOVE "i"  TO exprc-tag OF exprc (3)
+            MOVE "+"  TO idc-val (3)
+
+            MOVE 3 TO arg
+            PERFORM interp
+
+            *> Expect: PrimV "+"
+            IF val-tag OF val (ret) = "p"
+                AND primv-val (ret) = "+"
+                    PERFORM TEST-PASS
+            ELSE
+                PERFORM TEST-FAIL
+            END-IF
+
+            EXIT PARAGRAPH.
+        
+
+        TEST-IDC-MINUS.
+            MOVE "IdC - -> PrimV -" TO TEST-NAME
+
+            *> Build AST at slot 4: {IdC "-"}
+            MOVE "i"  TO exprc-tag OF exprc (4)
+            MOVE "-"  TO idc-val (4)
+
+            MOVE 4 TO arg
+            PERFORM interp
+
+            *> Expect: PrimV "-"
+            IF val-tag OF val (ret) = "p"
+                AND primv-val (ret) = "-"
+                    PERFORM TEST-PASS
+            ELSE
+                PERFORM TEST-FAIL
+            END-IF
+
+            EXIT PARAGRAPH.
+
+
+        TEST-IDC-MULTIPLY.
+            MOVE "IdC * -> PrimV *" TO TEST-NAME
+
+            *> Build AST at slot 5: {IdC "*"}
+            MOVE "i"  TO exprc-tag OF exprc (5)
+            MOVE "*"  TO idc-val (5)
+
+            MOVE 5 TO arg
+            PERFORM interp
+
+            *> Expect: PrimV "*"
+            IF val-tag OF val (ret) = "p"
+                AND primv-val (ret) = "*"
+                    PERFORM TEST-PASS
+            ELSE
+                PERFORM TEST-FAIL
+            END-IF
+
+            EXIT PARAGRAPH.
+
+
+        TEST-IDC-DIVIDE.
+            MOVE "IdC / -> PrimV /" TO TEST-NAME
+
+            *> Build AST at slot 6: {IdC "/"}
+            MOVE "i"  TO exprc-tag OF exprc (6)
+            MOVE "/"  TO idc-val (6)
+
+            MOVE 6 TO arg
+            PERFORM interp
+
+            *> Expect: PrimV "/"
+            IF val-tag OF val (ret) = "p"
+                AND primv-val (ret) = "/"
+                    PERFORM TEST-PASS
+            ELSE
+                PERFORM TEST-FAIL
+            END-IF
+
+            EXIT PARAGRAPH.
+
+
+
+
+
+        *> TODO: Once interp-idc is updated to use BoolV for 'true'/'false'
+        *> from bds-val, add test to expect val-tag = 'b' and boolv-val.
+
+
+        *> TODO: Add test for unknown identifier once error prim is implemented
+
+
+
+
+
+
+
+
+
+        
+
+            
+            
+        
+        
+       
+       
+
